@@ -0,0 +1,22 @@
+*>Domenic Bianchi
+*>Shared record layout for the textReader run-history audit log
+*>(audit_log.txt) and the trendReport program that reads it back.
+*>Aug 09/2026 - DB - Created to support the audit-log and trend-report
+*>              programs.
+*>Aug 09/2026 - DB - Widened the four totals from 9(6) to 9(9) to match
+*>              textReader's own counters (a 6-digit field wraps silently
+*>              past 999999, which a large input file can reach).
+    01 auditRecord.
+        05 auditFileName pic x(50).
+        05 auditSep1 pic x(1).
+        05 auditRunDate pic x(8).
+        05 auditSep2 pic x(1).
+        05 auditRunTime pic x(6).
+        05 auditSep3 pic x(1).
+        05 auditWords pic 9(9).
+        05 auditSep4 pic x(1).
+        05 auditSentences pic 9(9).
+        05 auditSep5 pic x(1).
+        05 auditChars pic 9(9).
+        05 auditSep6 pic x(1).
+        05 auditNums pic 9(9).
