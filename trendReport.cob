@@ -0,0 +1,183 @@
+>>SOURCE FORMAT FREE
+*>Domenic Bianchi
+*>This program reads the audit_log.txt run history written by textReader
+*>and reports how each run's words/sentence and symbols/word ratios
+*>compare to the rolling average of every run analyzed before it, so a
+*>surprising-looking document can be told apart from business as usual.
+*>
+*>Modification history:
+*>Aug 09/2026 - DB - Initial version.
+
+identification division.
+program-id. trendReport.
+
+environment division.
+    input-output section.
+    file-control.
+    select auditFile assign to "audit_log.txt"
+        organization is line sequential
+        file status is afstatus.
+    select trendFile assign to "trend_report.txt"
+        organization is line sequential
+        file status is tfstatus.
+
+data division.
+    file section.
+    fd auditFile.
+    copy "auditrec.cpy".
+    fd trendFile.
+    01 trendRecord pic x(100).
+
+    working-storage section.
+    01 afstatus pic x(2).
+    01 tfstatus pic x(2).
+
+    *>Running totals across every audit-log entry read so far, used to
+    *>compute the rolling average that the current entry is compared to
+    77 recCount pic 9(6) value 0.
+    77 sumWords pic 9(9) value 0.
+    77 sumSentences pic 9(9) value 0.
+    77 sumChars pic 9(9) value 0.
+
+    77 curWrdSen pic 9(4)v99.
+    77 curSymWrd pic 9(4)v99.
+    77 avgWrdSen pic 9(4)v99.
+    77 avgSymWrd pic 9(4)v99.
+    77 devWrdSen pic 9(4)v99.
+    77 devSymWrd pic 9(4)v99.
+    77 haveHistory pic x(1) value "N".
+        88 historyAvailable value "Y".
+    77 haveBaseline pic x(1) value "N".
+        88 baselineAvailable value "Y".
+
+    *>Anomaly threshold: flag when a ratio is off by more than this
+    *>fraction of the rolling average built up from earlier runs
+    77 anomalyThreshold pic 9v99 value 0.25.
+    77 anomalyFlag pic x(10).
+
+    01 editedWrdSen pic -(3)9.99.
+    01 editedAvgWrdSen pic -(3)9.99.
+    01 editedSymWrd pic -(3)9.99.
+    01 editedAvgSymWrd pic -(3)9.99.
+    01 editedCount pic zzzz9.
+
+procedure division.
+
+main.
+    perform openFiles
+    if historyAvailable
+        perform writeHeader
+        perform processHistory
+        close auditFile
+        close trendFile
+    end-if
+    stop run.
+
+openFiles.
+    open input auditFile
+    if afstatus not = "00"
+        display "No audit history found (audit_log.txt). Run textReader first."
+    else
+        move "Y" to haveHistory
+        open output trendFile
+    end-if.
+
+writeHeader.
+    move "TREND REPORT - WORDS/SENTENCE AND SYMBOLS/WORD OVER TIME" to trendRecord
+    write trendRecord
+    move "FILE NAME            WORDS/SEN  AVG-TO-DATE  SYMS/WORD  AVG-TO-DATE  FLAG      ENTRY#" to trendRecord
+    write trendRecord.
+
+    *>Read every audit-log entry in order, comparing each one to the
+    *>rolling average built from the entries read before it
+processHistory.
+    perform until afstatus = "10"
+        read auditFile
+            at end
+                move "10" to afstatus
+            not at end
+                perform evaluateEntry
+        end-read
+    end-perform.
+
+    *>A file with no ./?/! in it at all (a valid document, just not one
+    *>that ends any sentence) leaves auditSentences at zero, and a file
+    *>with nothing alphabetic in it leaves auditWords at zero -- guard
+    *>every division below so one such row doesn't abend the whole report
+    *>and take every other row's history down with it
+evaluateEntry.
+    if auditSentences > 0
+        compute curWrdSen rounded = auditWords / auditSentences
+    else
+        move 0 to curWrdSen
+    end-if
+    if auditWords > 0
+        compute curSymWrd rounded = auditChars / auditWords
+    else
+        move 0 to curSymWrd
+    end-if
+
+    if baselineAvailable
+        if sumSentences > 0
+            compute avgWrdSen rounded = sumWords / sumSentences
+        else
+            move 0 to avgWrdSen
+        end-if
+        if sumWords > 0
+            compute avgSymWrd rounded = sumChars / sumWords
+        else
+            move 0 to avgSymWrd
+        end-if
+        if avgWrdSen > 0
+            compute devWrdSen rounded = function abs(curWrdSen - avgWrdSen) / avgWrdSen
+        else
+            move 0 to devWrdSen
+        end-if
+        if avgSymWrd > 0
+            compute devSymWrd rounded = function abs(curSymWrd - avgSymWrd) / avgSymWrd
+        else
+            move 0 to devSymWrd
+        end-if
+        if devWrdSen > anomalyThreshold or devSymWrd > anomalyThreshold
+            move "ANOMALY" to anomalyFlag
+        else
+            move "ok" to anomalyFlag
+        end-if
+        move curWrdSen to editedWrdSen
+        move avgWrdSen to editedAvgWrdSen
+        move curSymWrd to editedSymWrd
+        move avgSymWrd to editedAvgSymWrd
+    else
+        move "baseline" to anomalyFlag
+        move curWrdSen to editedWrdSen
+        move curWrdSen to editedAvgWrdSen
+        move curSymWrd to editedSymWrd
+        move curSymWrd to editedAvgSymWrd
+        move "Y" to haveBaseline
+    end-if
+
+    add 1 to recCount
+    move recCount to editedCount
+
+    move spaces to trendRecord
+    string
+        auditFileName(1:20) delimited by size
+        " " delimited by size
+        editedWrdSen delimited by size
+        "        " delimited by size
+        editedAvgWrdSen delimited by size
+        "        " delimited by size
+        editedSymWrd delimited by size
+        "        " delimited by size
+        editedAvgSymWrd delimited by size
+        "     " delimited by size
+        anomalyFlag delimited by size
+        "  " delimited by size
+        editedCount delimited by size
+        into trendRecord
+    end-string
+    write trendRecord
+
+    add auditWords to sumWords
+    add auditSentences to sumSentences
+    add auditChars to sumChars.
