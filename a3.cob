@@ -1,7 +1,20 @@
-*>Domenic Bianchi 
+>>SOURCE FORMAT FREE
+*>Domenic Bianchi
 *>Assignment #3
 *>March 24, 2017
 *>This program reads in a text file and counts the number of words, chars, numbers, and calulates ratios.
+*>
+*>Modification history:
+*>Aug 09/2026 - DB - Added batch mode: fileName can point at a "@" control
+*>              file listing many input files, each analyzed and reported
+*>              in turn instead of re-running the program by hand.
+*>Aug 09/2026 - DB - Every file analyzed is now appended to audit_log.txt
+*>              (fileName, run date/time, and the four totals) instead of
+*>              only ever living in the report that gets overwritten.
+*>Aug 09/2026 - DB - ifile is now read a line/block at a time instead of
+*>              one physical READ per character; the same counting logic
+*>              now scans each block in working storage a character at a
+*>              time, which is what the large daily files actually need.
 
 identification division.
 program-id. textReader.
@@ -10,16 +23,76 @@ environment division.
     input-output section.
     file-control.
     select ifile assign to dynamic fileName
+        organization is line sequential
         file status is fstatus.
-    select ofile assign to "out.txt".
+    select ofile assign to dynamic outFileName
+        file status is ofstatus.
+    select truncFile assign to dynamic truncFileName
+        file status is tcfstatus.
+    select controlFile assign to dynamic controlFileName
+        organization is line sequential
+        file status is cfstatus.
+    select auditFile assign to "audit_log.txt"
+        organization is line sequential
+        file status is afstatus.
+    select structFile assign to dynamic structFileName
+        organization is line sequential
+        file status is sfstatus.
+    select exceptionFile assign to dynamic exceptionFileName
+        organization is line sequential
+        file status is efstatus.
+    select concordanceFile assign to dynamic concordanceFileName
+        organization is line sequential
+        file status is kfstatus.
+    select restartFile assign to dynamic restartFileName
+        organization is line sequential
+        file status is rfstatus.
 
 data division.
     file section.
-    fd ifile.
-    01 fileLetter.
-        05 letter pic x(1).
+    *>fileLine is a block/line buffer: one physical READ now brings in a
+    *>whole line of the input file (up to 4096 characters), which working
+    *>storage then scans one character at a time, instead of issuing one
+    *>physical READ per character the way the original version did
+    fd ifile
+        record is varying in size from 1 to 4096 characters
+        depending on lineLen.
+    01 fileLine pic x(4096).
     fd ofile.
     01 outLetter pic x(1).
+    fd truncFile.
+    01 truncRecord pic x(1).
+    fd controlFile.
+    01 controlRecord pic x(50).
+    fd structFile.
+    01 structRecord pic x(80).
+    fd auditFile.
+    copy "auditrec.cpy".
+    fd exceptionFile.
+    01 exceptionRecord pic x(100).
+    fd concordanceFile.
+    01 concordanceRecord pic x(60).
+    fd restartFile.
+    01 restartRecord.
+        05 restartRunDate pic x(8).
+        05 restartBytePos pic 9(9).
+        05 restartOfileBytes pic 9(9).
+        05 restartLineNum pic 9(6).
+        05 restartWords pic 9(9).
+        05 restartNums pic 9(9).
+        05 restartSentences pic 9(9).
+        05 restartChars pic 9(9).
+        05 restartLineWords pic 9(6).
+        05 restartLineNums pic 9(6).
+        05 restartLineSentences pic 9(6).
+        05 restartLineChars pic 9(6).
+        05 restartWordLen pic 99.
+        05 restartWord pic x(30).
+        05 restartConcordanceCount pic 9(4).
+        05 restartConcordanceTable.
+            10 restartConcordanceEntry occurs 500 times.
+                15 restartCWord pic x(30).
+                15 restartCCount pic 9(6).
 
     working-storage section.
 
@@ -32,21 +105,21 @@ data division.
             value spaces.
         02 filler pic x(35)
             value "NUMBER OF SENTENCES=".
-        02 outputSentence pic -(7)9.
+        02 outputSentence pic -(8)9.
         02 filler pic x(1)
             value x"0A".
         02 filler pic x(20)
             value spaces.
         02 filler pic x(35)
             value "NUMBER OF WORDS=".
-        02 outputWords pic -(7)9.
+        02 outputWords pic -(8)9.
         02 filler pic x(1)
             value x"0A".
         02 filler pic x(20)
             value spaces.
         02 filler pic x(35)
             value "NUMBER OF CHARS=".
-        02 outputChars pic -(7)9.
+        02 outputChars pic -(8)9.
         02 filler pic x(1)
             value x"0A".
         02 filler pic x(20)
@@ -67,7 +140,7 @@ data division.
             value spaces.
         02 filler pic x(35)
             value "NUMBER OF NUMBERS=".
-        02 outputNumOfNums pic -(7)9.
+        02 outputNumOfNums pic -(8)9.
         02 filler pic x(1)
             value x"0A".
 
@@ -87,110 +160,902 @@ data division.
 
     77 fileName pic x(50).
     77 prevChar pic x(1).
+
+    *>Block/line read support: lineLen receives the actual length of each
+    *>record READ into fileLine (the DEPENDING ON item for its varying FD
+    *>record); blockIdx scans that buffer a character at a time into
+    *>fileLetter, which the rest of the program still works against one
+    *>character at a time exactly as it always did
+    77 lineLen pic 9(4) value 0.
+    77 blockIdx pic 9(4) value 0.
+    77 fileLetter pic x(1).
+
+    *>LINE SEQUENTIAL synthesizes a final record even when the file has
+    *>no trailing line terminator, so the READ loop below can't tell the
+    *>difference between "this line really ended in a newline" and "this
+    *>is the last line and the file just stopped". ifByteSize (the file's
+    *>true size on disk, fetched once up front) lets rawBytesRead/
+    *>linesReadSoFar work out which case the last record is in before
+    *>deciding whether to echo a newline back out for it
+    01 ifSizeDetails.
+        05 ifSizeBytes pic x(8) comp-x.
+        05 ifSizeDate.
+            10 ifSizeDay pic x comp-x.
+            10 ifSizeMonth pic x comp-x.
+            10 ifSizeYear pic x(2) comp-x.
+        05 ifSizeTime.
+            10 ifSizeHours pic x comp-x.
+            10 ifSizeMinutes pic x comp-x.
+            10 ifSizeSeconds pic x comp-x.
+            10 ifSizeHSeconds pic x comp-x.
+    77 ifSizeRet pic 9(9) comp-5.
+    77 ifByteSize pic 9(9) value 0.
+    77 rawBytesRead pic 9(9) value 0.
+    77 linesReadSoFar pic 9(9) value 0.
     01 fstatus pic x(2).
     01 i pic 9999.
-    01 numOfWords pic 999999.
-    01 numOfNums pic 999999.
-    01 numOfSentences pic 999999.
-    01 numOfChars pic 999999.
+    *>Widened from 999999 to 9(9) -- a six-digit counter wraps silently
+    *>past 999999, which the large multi-megabyte files this program is
+    *>now expected to handle can reach; 9(9) matches bytePos's own width
+    01 numOfWords pic 9(9).
+    01 numOfNums pic 9(9).
+    01 numOfSentences pic 9(9).
+    01 numOfChars pic 9(9).
+
+    *>Per-line breakdown: these reset at every line break (x"0A") so each
+    *>line's own counts can be reported alongside the whole-file totals
+    77 lineWords pic 999999.
+    77 lineNums pic 999999.
+    77 lineSentences pic 999999.
+    77 lineChars pic 999999.
+    77 lineNum pic 9(6).
+    01 lineBreakdownText pic x(78).
+    77 lbLen pic 999.
+
+    *>Batch-mode control
+    77 controlFileName pic x(50).
+    77 isBatchMode pic x(1) value "N".
+        88 batchMode value "Y".
+    01 cfstatus pic x(2).
+
+    *>Per-file output name, derived from the input file name (see buildOutputFileName)
+    01 ofstatus pic x(2).
+    77 outFileName pic x(60).
+    77 outFileNameLen pic 999 value 0.
+    77 outBaseName pic x(50).
+    77 baseLen pic 999 value 0.
+
+    *>A control file re-run after a mid-batch kill starts back at its
+    *>first entry; this flags a file whose dated output already exists so
+    *>it isn't reprocessed and double-logged to the audit trail
+    77 isAlreadyDone pic x(1) value "N".
+        88 alreadyCompletedToday value "Y".
+
+    *>Reconciling ofile with the checkpoint on resume (see
+    *>truncateOutputToCheckpoint) copies it down through this file first
+    01 tcfstatus pic x(2).
+    77 truncFileName pic x(60).
+    77 truncBytesCopied pic 9(9) value 0.
+    77 truncChar pic x(1).
+
+    *>Audit log (see auditrec.cpy for the record layout written to audit_log.txt)
+    01 afstatus pic x(2).
+    77 runDate pic x(8).
+    77 runTime pic x(6).
+
+    *>Structured (CSV) companion output, one row per analyzed file
+    01 sfstatus pic x(2).
+    77 structFileName pic x(60).
+
+    *>Pre-scan validation: reject files that contain non-printable/control
+    *>bytes (other than space and the line-feed x"0A" itself) instead of
+    *>silently counting them and producing garbage ratios
+    01 efstatus pic x(2).
+    77 exceptionFileName pic x(60).
+    77 badCharCount pic 9(6) value 0.
+    77 validationLineNum pic 9(6) value 1.
+    77 validationOk pic x(1) value "Y".
+        88 fileIsValid value "Y".
+    77 badCharCode pic 999.
+    01 exceptionText pic x(78).
+
+    *>Word-frequency concordance: distinct words seen so far and how many
+    *>times each has occurred, sorted by frequency before being reported
+    01 kfstatus pic x(2).
+    77 concordanceFileName pic x(60).
+    77 currentWord pic x(30).
+    77 currentWordLen pic 99 value 0.
+    77 concordanceMax pic 9(4) value 500.
+    77 concordanceCount pic 9(4) value 0.
+    77 cIdx pic 9(4).
+    77 cFound pic x(1).
+        88 wordFound value "Y".
+    01 concordanceTable.
+        05 concordanceEntry occurs 500 times indexed by cTabIdx.
+            10 cWord pic x(30).
+            10 cCount pic 9(6).
+    01 concordanceTemp.
+        05 cWordTemp pic x(30).
+        05 cCountTemp pic 9(6).
+    01 concordanceLine pic x(60).
+
+    *>Restart/checkpoint support: a large file's progress is saved to
+    *>restartFileName every checkpointInterval characters, so a run that
+    *>gets interrupted partway through can pick back up where it left off
+    *>instead of starting the whole file over. writeCheckpoint does a full
+    *>open/write/close of restartFileName each time it runs, so the
+    *>interval has to stay coarse enough that this full-file-sized
+    *>checkpoint write doesn't become the bottleneck on a large,
+    *>multi-megabyte input file -- 200000 trades at most ~200KB of
+    *>re-walked (not recounted) input for a checkpoint that is cheap
+    *>enough to take repeatedly across a file that size
+    01 rfstatus pic x(2).
+    77 restartFileName pic x(60).
+    77 checkpointInterval pic 9(6) value 200000.
+    77 bytesSinceCheckpoint pic 9(6) value 0.
+    77 bytePos pic 9(9) value 0.
+
+    *>bytePos only counts input characters scanned; ofile also picks up
+    *>the one-time header and the per-line [LINE ...] breakdown text that
+    *>never pass through bytePos at all. ofileBytesWritten counts every
+    *>single byte actually written to ofile since this file's report was
+    *>opened, so a checkpoint/resume can trim ofile back to exactly what
+    *>that checkpoint accounted for instead of slicing it at bytePos and
+    *>landing mid-header or mid-annotation
+    77 ofileBytesWritten pic 9(9) value 0.
+
+    77 isResuming pic x(1) value "N".
+        88 resumingRun value "Y".
+    77 skipCount pic 9(9) value 0.
+    77 skipRemaining pic 9(9) value 0.
 
 procedure division.
- 
-    *>Get file name from user and prompt until the file can be opened
-    perform
-        until i equals 1
-        display "Enter file name:"
-        accept fileName
-
-        open input ifile
-        *>File status of 00 means there are no issues with the file and the program can correctly handle it
-        if fstatus not equals 00 then
-            display "Invalid file. Please input the name of a valid text file."
+
+main.
+    perform getInputSource
+    if batchMode
+        perform processBatch
+    else
+        perform processOneFile
+    end-if
+    stop run.
+
+    *>Prompt for either a single file name or, prefixed with "@", the name
+    *>of a control file listing one input file name per line
+getInputSource.
+    display "Enter file name (or @controlFileName to batch-process a list):"
+    accept fileName
+
+    if fileName(1:1) = "@"
+        move "Y" to isBatchMode
+        move fileName(2:49) to controlFileName
+    else
+        move "N" to isBatchMode
+
+        *>Prompt until the single file can be opened, same as the original interactive flow
+        move 0 to i
+        perform
+            until i = 1
+            open input ifile
+            *>File status of 00 means there are no issues with the file and the program can correctly handle it
+            if fstatus not = "00" then
+                display "Invalid file. Please input the name of a valid text file."
+                display "Enter file name (or @controlFileName to batch-process a list):"
+                accept fileName
+            else
+                move 1 to i
+            end-if
+            close ifile
+        end-perform
+    end-if.
+
+    *>Read each line of the control file as an input file name and analyze it in turn
+processBatch.
+    open input controlFile
+    if cfstatus not = "00"
+        display "Invalid control file. Please input the name of a valid control file."
+    else
+        move "00" to cfstatus
+        perform
+            until cfstatus = "10"
+            read controlFile into controlRecord
+                at end
+                    move "10" to cfstatus
+                not at end
+                    move controlRecord to fileName
+                    perform processOneFile
+            end-read
+        end-perform
+        close controlFile
+    end-if.
+
+    *>Run the existing character-counting logic once for whatever file name is currently in fileName
+processOneFile.
+    open input ifile
+    if fstatus not = "00"
+        display "Invalid file. Skipping " fileName
+    else
+        close ifile
+        accept runDate from date yyyymmdd
+        perform buildBaseFileName
+        perform determineFileSize
+        perform checkForCheckpoint
+
+        *>A run being resumed reports under the same dated file names the
+        *>interrupted run started, not today's date, so the resumed output
+        *>lands in the file being extended instead of a brand new one
+        if resumingRun
+            perform restoreCheckpoint
+        end-if
+
+        perform buildOutputFileName
+        perform checkAlreadyCompleted
+
+        if alreadyCompletedToday
+            display "Already analyzed " fileName " today. See " outFileName "; skipping."
+        else
+
+        *>A resumed run was already validated the first time it ran, before
+        *>its first checkpoint was ever written -- re-scanning the whole
+        *>file again here would burn back all the time a resume is meant to
+        *>save, for a file already known to be clean
+        if not resumingRun
+            perform validateFile
+        else
+            move "Y" to validationOk
+        end-if
+
+        if not fileIsValid
+            display "File contains non-printable/control characters. See " exceptionFileName
+            display "Skipping analysis of " fileName
+        else
+        accept runTime from time
+
+        if resumingRun
+            *>A killed run can leave ofile holding more bytes on disk than
+            *>the last checkpoint accounted for, so reconcile it back down
+            *>to bytePos before appending anything more to it
+            perform truncateOutputToCheckpoint
+            open input ifile, extend ofile
+            move skipCount to skipRemaining
         else
-            move 1 to i
+            open input ifile, output ofile
+            move 0 to ofileBytesWritten
+
+            *>Write header to the output file
+            move 82 to i
+            perform
+                until i is greater than 212
+                write outLetter from outputTitle(i:1)
+                add 1 to ofileBytesWritten
+                add 1 to i
+            end-perform
+            write outLetter from x"0A"
+            add 1 to ofileBytesWritten
+
+            *>Set default values
+            move 0 to numOfWords
+            move 0 to numOfNums
+            move 0 to numOfSentences
+            move 0 to numOfChars
+            move 0 to lineWords
+            move 0 to lineNums
+            move 0 to lineSentences
+            move 0 to lineChars
+            move 1 to lineNum
+            move 0 to concordanceCount
+            initialize concordanceTable
+            move spaces to currentWord
+            move 0 to currentWordLen
+            move 0 to bytePos
+            move 0 to skipRemaining
         end-if
+
+        *>outFileName is built dynamically per input file and run date, so
+        *>unlike the old fixed "out.txt" literal this open can fail (a bad
+        *>character from a batch control-file entry, permissions, a full
+        *>disk) -- check it the same way ifile/controlFile opens already
+        *>are instead of silently writing nothing and reporting success
+        if ofstatus not = "00"
+            display "Could not open output file " outFileName "; skipping " fileName
+            close ifile
+        else
+        move 0 to bytesSinceCheckpoint
+
+        *>Loop through each block (line) of the file, a physical READ at a
+        *>time, then scan that block's characters in working storage
+        perform forever
+            read ifile into fileLine
+                at end exit perform
+                not at end
+                    move 1 to blockIdx
+                    perform until blockIdx is greater than lineLen
+                        move fileLine(blockIdx:1) to fileLetter
+                        perform advanceCharacter
+                        add 1 to blockIdx
+                    end-perform
+                    add lineLen to rawBytesRead
+                    add 1 to linesReadSoFar
+
+                    *>Organization is line sequential so the READ above
+                    *>already stripped this line's own terminator off the
+                    *>end of it -- except when this was the last line and
+                    *>the file never had one to strip. rawBytesRead plus
+                    *>one separator per line read so far lands exactly one
+                    *>byte past ifByteSize only in that no-trailing-newline
+                    *>case; every other line is followed by a real newline,
+                    *>which gets put back through the same per-character
+                    *>logic so every line-break rule below still fires
+                    *>exactly once per line, same as before
+                    if rawBytesRead + linesReadSoFar not = ifByteSize + 1
+                        move x"0A" to fileLetter
+                        perform advanceCharacter
+                    else
+                        *>No newline was ever echoed for this last line (it
+                        *>has none on disk), so writeLineBreakdown's usual
+                        *>x"0A" trigger never fires for it -- call it
+                        *>directly so the last line still gets its own
+                        *>[LINE ...] row instead of losing its breakdown
+                        perform writeLineBreakdown
+                    end-if
+            end-read
+        end-perform
         close ifile
-    end-perform.
+        perform deleteCheckpoint
+        perform finalizeWord
+        perform sortConcordance
+        perform writeConcordanceReport
+
+        *>Calculate stats that require averages
+        compute outputWrdSen = numOfWords/numOfSentences
+        compute outputSymWrd = numOfChars/numOfWords
+
+        *>Move the stats to other variables to make it easier to write the data to the file
+        move numOfSentences to outputSentence
+        move numOfWords to outputWords
+        move numOfChars to outputChars
+        move numOfNums to outputNumofNums
+
+        perform writeAuditLog
+        perform writeStructuredOutput
+
+        *>Write all stats to the output file (outputLines is 4 bytes
+        *>longer than it used to be now that outputSentence/outputWords/
+        *>outputChars/outputNumOfNums are each 9 digits wide instead of 8)
+        move 1 to i
+        perform
+            until i is greater than 468
+            write outLetter from outputLines(i:1)
+            add 1 to i
+        end-perform
+        write outLetter from x"0A"
+
+        *>Add the header to the output file
+        move 1 to i
+        perform
+            until i is greater than 212
+            write outLetter from outputTitle(i:1)
+            add 1 to i
+        end-perform
+        write outLetter from x"0A"
+
+        close ofile
+        end-if
+        end-if
+        end-if
+    end-if.
+
+    *>A resumed run re-walks the characters a prior run already accounted
+    *>for (a plain sequential file can't be positioned by byte offset) but
+    *>must not recount or re-echo them; once skipRemaining reaches zero
+    *>fileLetter is handled by the real counting logic as normal
+advanceCharacter.
+    if skipRemaining > 0
+        move fileLetter to prevChar
+        subtract 1 from skipRemaining
+    else
+        perform processOneCharacter
+    end-if.
+
+    *>Count, echo, and (periodically) checkpoint a single character of the
+    *>input file; called once per real byte scanned out of the current
+    *>block and once more per line for the synthetic x"0A" that stands in
+    *>for the line terminator organization is line sequential stripped off
+processOneCharacter.
+    write outLetter from fileLetter
+    add 1 to bytePos
+    add 1 to ofileBytesWritten
+    add 1 to bytesSinceCheckpoint
+
+    *>If the character is a letter from the alphabet count it as a character
+    if fileLetter is alphabetic and fileLetter not = space and fileLetter not = x"0A" then
+        add 1 to numOfChars
+        add 1 to lineChars
+
+        *>Build up the word currently being scanned for the concordance report
+        if currentWordLen < 30
+            add 1 to currentWordLen
+            move fileLetter to currentWord(currentWordLen:1)
+        end-if
+    end-if
+
+    *>If a number has been found, do not count it as a word but rather a number
+    if fileLetter is numeric and prevChar is not numeric then
+        add 1 to numOfNums
+        add 1 to lineNums
+        subtract 1 from numOfWords
+        subtract 1 from lineWords
+    end-if
+
+    *>Check for the end of a sentence
+    if fileLetter = '.' or fileLetter = '?' or fileLetter = '!' then
+        add 1 to numOfSentences
+        add 1 to lineSentences
+    *>Check for the end of a word
+    else if (fileLetter = space or fileLetter = x"0A") and prevChar not = '/' and prevChar not = space and prevChar not = x"0A" then
+        add 1 to numOfWords
+        add 1 to lineWords
+
+        *>If a dash is found in between words treat it as one word
+        if prevChar is equal to '-' then
+            subtract 1 from numOfWords
+            subtract 1 from lineWords
+        end-if
+    end-if
 
-    open input ifile, output ofile.
-    
-    *>Write header to the output file
-    move 82 to i.
+    *>A space or line break also ends whatever word was being
+    *>built up for the concordance report
+    if fileLetter = space or fileLetter = x"0A"
+        perform finalizeWord
+    end-if
+
+    *>At each line break, report that line's own counts and
+    *>start a fresh block of counters for the next line
+    if fileLetter = x"0A"
+        perform writeLineBreakdown
+    end-if
+
+    *>Save enough progress to resume from here if this run
+    *>gets interrupted before reaching the end of the file
+    if bytesSinceCheckpoint >= checkpointInterval
+        perform writeCheckpoint
+        move 0 to bytesSinceCheckpoint
+    end-if
+
+    move fileLetter to prevChar.
+
+    *>Append this run's totals to the running audit trail in audit_log.txt
+    *>so past runs are never lost when a new file is analyzed
+writeAuditLog.
+    open extend auditFile
+    if afstatus not = "00"
+        open output auditFile
+    end-if
+    move fileName to auditFileName
+    move "|" to auditSep1
+    move runDate to auditRunDate
+    move "|" to auditSep2
+    move runTime to auditRunTime
+    move "|" to auditSep3
+    move numOfWords to auditWords
+    move "|" to auditSep4
+    move numOfSentences to auditSentences
+    move "|" to auditSep5
+    move numOfChars to auditChars
+    move "|" to auditSep6
+    move numOfNums to auditNums
+    write auditRecord
+    close auditFile.
+
+    *>Write the just-finished line's own word/char/sentence/number counts
+    *>into the report right after that line's echoed text, then reset the
+    *>per-line counters ready for the next line or paragraph block
+writeLineBreakdown.
+    move spaces to lineBreakdownText
+    string
+        "  [LINE " delimited by size
+        lineNum delimited by size
+        ": words=" delimited by size
+        lineWords delimited by size
+        " chars=" delimited by size
+        lineChars delimited by size
+        " sentences=" delimited by size
+        lineSentences delimited by size
+        " numbers=" delimited by size
+        lineNums delimited by size
+        "]" delimited by size
+        into lineBreakdownText
+    end-string
+    move 78 to lbLen
+    perform
+        until lbLen = 0 or lineBreakdownText(lbLen:1) not = space
+        subtract 1 from lbLen
+    end-perform
+    move 1 to i
     perform
-        until i is greater than 212
-        write outLetter from outputTitle(i:1)
+        until i is greater than lbLen
+        write outLetter from lineBreakdownText(i:1)
+        add 1 to ofileBytesWritten
         add 1 to i
-    end-perform.
-    write outLetter from x"0A".
+    end-perform
+    write outLetter from x"0A"
+    add 1 to ofileBytesWritten
+    move 0 to lineWords
+    move 0 to lineNums
+    move 0 to lineSentences
+    move 0 to lineChars
+    add 1 to lineNum.
 
-    *>Set default values
-    move 0 to numOfWords.
-    move 0 to numOfNums.
-    move 0 to numOfSentences.
-    move 0 to numOfChars.
+    *>Write the same totals as a comma-delimited row so they can be loaded
+    *>straight into a spreadsheet or another job without screen-scraping
+    *>the fixed-width report banner
+writeStructuredOutput.
+    open output structFile
+    move "numOfSentences,numOfWords,numOfChars,numOfNums,outputWrdSen,outputSymWrd" to structRecord
+    write structRecord
+    move spaces to structRecord
+    string
+        numOfSentences delimited by size
+        "," delimited by size
+        numOfWords delimited by size
+        "," delimited by size
+        numOfChars delimited by size
+        "," delimited by size
+        numOfNums delimited by size
+        "," delimited by size
+        function trim(outputWrdSen) delimited by size
+        "," delimited by size
+        function trim(outputSymWrd) delimited by size
+        into structRecord
+    end-string
+    write structRecord
+    close structFile.
 
-    *>Loop through each character in the file
+    *>Scan the whole file for non-printable/control bytes (anything outside
+    *>space, since organization is line sequential already strips each
+    *>line's own terminator off before this program ever sees it) before
+    *>the real counting pass runs, so a binary file or a text file with
+    *>bad encoding gets flagged instead of silently producing a report
+    *>full of garbage ratios
+validateFile.
+    move 0 to badCharCount
+    move 1 to validationLineNum
+    move "Y" to validationOk
+    open input ifile
     perform forever
-        read ifile into fileLetter
+        read ifile into fileLine
             at end exit perform
             not at end
-                write outLetter from fileLetter
-
-               *>If the character is a letter from the alphabet count it as a character
-                if fileLetter is alphabetic and fileLetter not equals space and fileLetter not equals x"0A" then
-                    add 1 to numOfChars
-                end-if
-
-                *>If a number has been found, do not count it as a word but rather a number
-                if fileLetter is numeric and prevChar is not numeric then
-                    add 1 to numOfNums
-                    subtract 1 from numOfWords
-                end-if
-
-                *>Check for the end of a sentence
-                if fileLetter equals '.' or fileLetter equals '?' or fileLetter equals '!' then
-                    add 1 to numOfSentences
-                *>Check for the end of a word
-                else if (fileLetter equals space or fileLetter equals x"0A") and prevChar not equals '/' and prevChar not equals space and prevChar not equals x"0A" then
-                    add 1 to numOfWords
-
-                    *>If a dash is found in between words treat it as one word
-                    if prevChar is equal to '-' then
-                        subtract 1 from numOfWords
+                move 1 to blockIdx
+                perform until blockIdx is greater than lineLen
+                    move fileLine(blockIdx:1) to fileLetter
+                    if fileLetter < x"20" or fileLetter > x"7E"
+                        move "N" to validationOk
+                        add 1 to badCharCount
+                        perform writeExceptionRecord
                     end-if
-                end-if
-
+                    add 1 to blockIdx
+                end-perform
+                add 1 to validationLineNum
         end-read
-        move fileLetter to prevChar
-    end-perform.
-    close ifile.
+    end-perform
+    close ifile
+    if badCharCount > 0
+        close exceptionFile
+    end-if.
+
+    *>Log one exception record per bad byte found, opening the exception
+    *>report the first time a bad byte is seen for this file
+writeExceptionRecord.
+    if badCharCount = 1
+        open output exceptionFile
+    end-if
+    compute badCharCode = function ord(fileLetter) - 1
+    move spaces to exceptionText
+    string
+        "Non-printable byte (decimal code " delimited by size
+        badCharCode delimited by size
+        ") found on line " delimited by size
+        validationLineNum delimited by size
+        " of " delimited by size
+        fileName delimited by size
+        into exceptionText
+    end-string
+    write exceptionRecord from exceptionText.
 
-    *>Calculate stats that require averages
-    compute outputWrdSen = numOfWords/numOfSentences
-    compute outputSymWrd = numOfChars/numOfWords
+    *>Fold the word just scanned to upper case and tally it in the
+    *>concordance table, then clear the buffer for the next word
+finalizeWord.
+    if currentWordLen > 0
+        move function upper-case(currentWord) to currentWord
+        perform addWordFrequency
+    end-if
+    move spaces to currentWord
+    move 0 to currentWordLen.
 
-    *>Move the stats to other variables to make it easier to write the data to the file
-    move numOfSentences to outputSentence.
-    move numOfWords to outputWords.
-    move numOfChars to outputChars.
-    move numOfNums to outputNumofNums.
+    *>Look the current word up in the concordance table; bump its count if
+    *>found, otherwise add it as a new entry (up to concordanceMax words)
+addWordFrequency.
+    move "N" to cFound
+    move 1 to cIdx
+    perform
+        until cIdx > concordanceCount
+        if cWord(cIdx) = currentWord
+            add 1 to cCount(cIdx)
+            move "Y" to cFound
+            move concordanceCount to cIdx
+        end-if
+        add 1 to cIdx
+    end-perform
+    if not wordFound and concordanceCount < concordanceMax
+        add 1 to concordanceCount
+        move currentWord to cWord(concordanceCount)
+        move 1 to cCount(concordanceCount)
+    end-if.
 
-    *>Write all stats to the output file
-    move 1 to i.
+    *>Selection sort the concordance table into descending frequency order
+sortConcordance.
+    move 1 to cIdx
     perform
-        until i is greater than 464
-        write outLetter from outputLines(i:1)
+        until cIdx >= concordanceCount
+        move cIdx to i
         add 1 to i
+        perform
+            until i > concordanceCount
+            if cCount(i) > cCount(cIdx)
+                move concordanceEntry(cIdx) to concordanceTemp
+                move concordanceEntry(i) to concordanceEntry(cIdx)
+                move concordanceTemp to concordanceEntry(i)
+            end-if
+            add 1 to i
+        end-perform
+        add 1 to cIdx
     end-perform.
-    write outLetter from x"0A".
 
-    *>Add the header to the output file
-    move 1 to i.
+    *>Write the distinct words and their occurrence counts, highest
+    *>frequency first, as a companion report to the main analysis
+writeConcordanceReport.
+    if concordanceCount > 0
+        open output concordanceFile
+        move "WORD                            COUNT" to concordanceRecord
+        write concordanceRecord
+        move 1 to cIdx
+        perform
+            until cIdx > concordanceCount
+            move spaces to concordanceLine
+            string
+                cWord(cIdx) delimited by size
+                "  " delimited by size
+                cCount(cIdx) delimited by size
+                into concordanceLine
+            end-string
+            write concordanceRecord from concordanceLine
+            add 1 to cIdx
+        end-perform
+        close concordanceFile
+    end-if.
+
+    *>A control-file batch re-run after a mid-batch kill starts over at its
+    *>first entry; a file that already has today's dated report on disk
+    *>and no checkpoint waiting for it already finished successfully, so
+    *>it should not be reprocessed (a second audit-log row for the same
+    *>completed run, overwriting a report that was already correct)
+checkAlreadyCompleted.
+    move "N" to isAlreadyDone
+    if not resumingRun
+        open input ofile
+        if ofstatus = "00"
+            move "Y" to isAlreadyDone
+        end-if
+        close ofile
+    end-if.
+
+    *>See if this file was left partway through by an earlier interrupted
+    *>run; if its checkpoint file is still on disk, this run resumes from
+    *>it instead of starting the analysis over from byte one
+checkForCheckpoint.
+    move "N" to isResuming
+    open input restartFile
+    if rfstatus = "00"
+        *>A file that opens but has no readable record left behind (this
+        *>build's CBL_DELETE_FILE can leave an empty file rather than
+        *>truly removing it) is not a usable checkpoint; only trust one
+        *>that still has its one record intact
+        read restartFile into restartRecord
+        if rfstatus = "00"
+            move "Y" to isResuming
+        end-if
+        close restartFile
+    end-if.
+
+    *>Load the counters and in-progress word/concordance state a previous
+    *>run had saved, so this run continues exactly where that one stopped
+restoreCheckpoint.
+    open input restartFile
+    read restartFile into restartRecord
+    close restartFile
+    move restartRunDate to runDate
+    move restartBytePos to bytePos
+    move restartOfileBytes to ofileBytesWritten
+    move restartLineNum to lineNum
+    move restartWords to numOfWords
+    move restartNums to numOfNums
+    move restartSentences to numOfSentences
+    move restartChars to numOfChars
+    move restartLineWords to lineWords
+    move restartLineNums to lineNums
+    move restartLineSentences to lineSentences
+    move restartLineChars to lineChars
+    move restartWordLen to currentWordLen
+    move restartWord to currentWord
+    move restartConcordanceCount to concordanceCount
+    move restartConcordanceTable to concordanceTable
+    move bytePos to skipCount.
+
+    *>Save enough state to resume this file from the last completed
+    *>character if the run is interrupted before finishing it
+writeCheckpoint.
+    open output restartFile
+    move runDate to restartRunDate
+    move bytePos to restartBytePos
+    move ofileBytesWritten to restartOfileBytes
+    move lineNum to restartLineNum
+    move numOfWords to restartWords
+    move numOfNums to restartNums
+    move numOfSentences to restartSentences
+    move numOfChars to restartChars
+    move lineWords to restartLineWords
+    move lineNums to restartLineNums
+    move lineSentences to restartLineSentences
+    move lineChars to restartLineChars
+    move currentWordLen to restartWordLen
+    move currentWord to restartWord
+    move concordanceCount to restartConcordanceCount
+    move concordanceTable to restartConcordanceTable
+    write restartRecord
+    close restartFile.
+
+    *>A file that reached the end of the loop normally has no more use for
+    *>its checkpoint; remove it so a later run on the same file starts fresh
+deleteCheckpoint.
+    call "CBL_DELETE_FILE" using restartFileName.
+
+    *>A run that gets killed outright (not a clean stop) can leave ofile
+    *>holding more bytes on disk than the last checkpoint accounted for --
+    *>already-written bytes survive a kill even though the checkpoint that
+    *>would have recorded them never got the chance to run. Trim ofile
+    *>back down to exactly ofileBytesWritten bytes (the real count of
+    *>bytes this file's report held at the last checkpoint -- header and
+    *>line-breakdown annotations included, not just bytePos's count of
+    *>input characters scanned), via a temporary copy, before the resumed
+    *>run starts appending to it, so the resumed output picks up cleanly
+    *>instead of duplicating or splicing into whatever was echoed past
+    *>the last checkpoint
+truncateOutputToCheckpoint.
+    open output truncFile
+    open input ofile
+    move 0 to truncBytesCopied
+    perform forever
+        if truncBytesCopied >= ofileBytesWritten
+            exit perform
+        end-if
+        read ofile into truncChar
+            at end exit perform
+            not at end
+                write truncRecord from truncChar
+                add 1 to truncBytesCopied
+        end-read
+    end-perform
+    close ofile
+    close truncFile
+
+    open output ofile
+    open input truncFile
+    perform forever
+        read truncFile into truncChar
+            at end exit perform
+            not at end write outLetter from truncChar
+        end-read
+    end-perform
+    close truncFile
+    close ofile
+
+    call "CBL_DELETE_FILE" using truncFileName.
+
+    *>Strip the input file name down to its base (no extension, no
+    *>trailing spaces) and derive the one companion file name that has to
+    *>stay stable across a resumed run: the checkpoint itself has to be
+    *>found by fileName alone, whatever day the resume happens to fall on
+buildBaseFileName.
+    move spaces to outBaseName
+    move fileName to outBaseName
+    move 0 to baseLen
+    move 1 to i
     perform
-        until i is greater than 212
-        write outLetter from outputTitle(i:1)
+        until i is greater than 50
+        if outBaseName(i:1) = "." and baseLen = 0
+            move i to baseLen
+        end-if
         add 1 to i
-    end-perform.
-    write outLetter from x"0A".
+    end-perform
+    if baseLen = 0
+        move 50 to baseLen
+        perform
+            until baseLen = 0 or outBaseName(baseLen:1) not = space
+            subtract 1 from baseLen
+        end-perform
+    else
+        subtract 1 from baseLen
+    end-if
+    move spaces to restartFileName
+    string
+        "out_" delimited by size
+        outBaseName(1:baseLen) delimited by size
+        "_restart.ckpt" delimited by size
+        into restartFileName
+    end-string.
+
+    *>Fetch the input file's true on-disk size once per file, so the
+    *>block-read loop can tell whether the last line it reads really
+    *>ended in a newline or the file just ran out partway through one
+determineFileSize.
+    call "CBL_CHECK_FILE_EXIST" using fileName ifSizeDetails
+        returning ifSizeRet
+    move 0 to ifByteSize
+    if ifSizeRet = 0
+        move ifSizeBytes to ifByteSize
+    end-if
+    move 0 to rawBytesRead
+    move 0 to linesReadSoFar.
 
-    close ofile.
+    *>Derive the dated report/companion file names from the input file
+    *>name and the run date, so re-running the same file on a later date
+    *>reports alongside its earlier runs instead of overwriting them
+buildOutputFileName.
+    move spaces to outFileName
+    string
+        "out_" delimited by size
+        outBaseName(1:baseLen) delimited by size
+        "_" delimited by size
+        runDate delimited by size
+        ".txt" delimited by size
+        into outFileName
+    end-string
+    move spaces to structFileName
+    string
+        "out_" delimited by size
+        outBaseName(1:baseLen) delimited by size
+        "_" delimited by size
+        runDate delimited by size
+        ".csv" delimited by size
+        into structFileName
+    end-string
+    move spaces to exceptionFileName
+    string
+        "out_" delimited by size
+        outBaseName(1:baseLen) delimited by size
+        "_" delimited by size
+        runDate delimited by size
+        "_exceptions.txt" delimited by size
+        into exceptionFileName
+    end-string
+    move spaces to concordanceFileName
+    string
+        "out_" delimited by size
+        outBaseName(1:baseLen) delimited by size
+        "_" delimited by size
+        runDate delimited by size
+        "_concordance.txt" delimited by size
+        into concordanceFileName
+    end-string
+    move 60 to outFileNameLen
+    perform
+        until outFileNameLen = 0 or outFileName(outFileNameLen:1) not = space
+        subtract 1 from outFileNameLen
+    end-perform
+    move spaces to truncFileName
+    string
+        outFileName(1:outFileNameLen) delimited by size
+        ".trunc" delimited by size
+        into truncFileName
+    end-string.
